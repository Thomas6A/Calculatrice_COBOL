@@ -3,87 +3,349 @@
        AUTHOR. Thomas Baudrin.
 
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Fichier permettant de conserver l'historique des calculs d'une
+      *    exécution à l'autre du programme
+           SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-SEQ-NO
+               FILE STATUS IS WS-HIST-STATUS.
+
+      *Journal d'audit permanent : une ligne horodatée par calcul
+      *    terminé, conservée indéfiniment d'une exécution à l'autre
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *Compte-rendu imprimé de l'historique, avec en-tête et pagination,
+      *    destiné à être remis en dehors du programme
+           SELECT REPORT-FILE ASSIGN TO "HISTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+      *Petit fichier de reprise : conserve un calcul enchaîné non
+      *    terminé entre deux lancements du programme
+           SELECT RESTART-FILE ASSIGN TO "CALCRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+      *Export de l'historique au format délimité par virgules, pour
+      *    être repris dans un tableur
+           SELECT CSV-FILE ASSIGN TO "HISTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+
+      *Enregistrement de l'historique : un calcul terminé par ligne
+       FD  HISTORY-FILE.
+       01  HIST-RECORD.
+           05  HIST-SEQ-NO         PIC 9(6).
+           05  HIST-CALCUL         PIC X(100).
+           05  HIST-RESULT         PIC X(18).
+
+      *Enregistrement du journal d'audit : date, heure, opérateur,
+      *    calcul et résultat
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-DATE            PIC 9(8).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  AUD-TIME            PIC 9(6).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  AUD-USER            PIC X(10).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  AUD-CALCUL          PIC X(100).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  AUD-RESULT          PIC X(18).
+
+      *Une ligne du compte-rendu imprimé (en-tête, détail ou séparateur)
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(130).
+
+      *Le calcul enchaîné en cours au moment d'un arrêt prématuré
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-CALCUL          PIC X(100).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  RST-NUM-1           PIC S9(7)V99.
+           05  FILLER              PIC X            VALUE SPACE.
+           05  RST-CONTINUE        PIC X.
+
+      *Une ligne de l'export CSV : un calcul et son résultat séparés
+      *    par une virgule
+       FD  CSV-FILE.
+       01  CSV-RECORD               PIC X(130).
+
        WORKING-STORAGE SECTION.
-       
+
       *Variables correspondant aux nombres saisi par l'utilisateur
-      *    Signé de taille 3 chiffres et 2 décimales
-       01  WS-NUM-1            PIC S9(3)V99.
-       01  WS-NUM-2            PIC S9(3)V99.
-      *Variables permmettant d'afficher proprement les calculs 
-       01  WS-VISUAL-NUM-1     PIC Z(2)9.99.
-       01  WS-VISUAL-NUM-2     PIC Z(2)9.99.
-      *Variable coorespondant à l'opérateur du calcul composé d'un 
+      *    Signé de taille 7 chiffres et 2 décimales
+       01  WS-NUM-1            PIC S9(7)V99.
+       01  WS-NUM-2            PIC S9(7)V99.
+      *Variables permmettant d'afficher proprement les calculs
+       01  WS-VISUAL-NUM-1     PIC Z(6)9.99.
+       01  WS-VISUAL-NUM-2     PIC Z(6)9.99.
+      *Variable coorespondant à l'opérateur du calcul composé d'un
       *    Alphanumérique
        01  WS-OPERATOR         PIC X.
       *Variable corespondant au résultat du calcul
-      *    Signé de taille 9 chiffres et 2 décimales
-       01  WS-RESULT           PIC S9(9)v99.
+      *    Signé de taille 12 chiffres et 2 décimales
+       01  WS-RESULT           PIC S9(12)v99.
       *Variable permettant d'afficher proprement le résultat
-       01  WS-VISUAL-RESULT    PIC Z(8)9.99.
-      *Variables permettant de stocker l'historique des calculs pour
-      *    WS-STORAGE et le calcul en cour pour WS-CALCUL
-       01  WS-STORAGE          PIC X(255).
+       01  WS-VISUAL-RESULT    PIC Z(11)9.99.
+      *Registre mémoire (M+, M-, MR, MC) et sa variable d'affichage
+       01  WS-MEMORY           PIC S9(12)v99    VALUE 0.
+       01  WS-VISUAL-MEMORY    PIC Z(11)9.99.
+      *Variable permettant de stocker le calcul en cours
        01  WS-CALCUL           PIC X(100).
       *Variable correspondant à la saisi de l'utilisateur
-       01  WS-INPUT            PIC X(5).
+      *    Taille maximale : signe, 7 chiffres, point, 2 décimales
+       01  WS-INPUT            PIC X(11).
       *Variable booléenne utilisé pour confirmer certaine situation
        01  WS-BOOL             PIC X            VALUE 'N'.
        01  WS-CONTINUE         PIC X            VALUE 'N'.
 
+      *Variables de pilotage du fichier d'historique HISTORY-FILE
+       01  WS-HIST-STATUS      PIC XX.
+       01  WS-HIST-NEXT-SEQ    PIC 9(6)         VALUE 0.
+       01  WS-HIST-EOF         PIC X            VALUE 'N'.
+           88  WS-HIST-EOF-YES              VALUE 'Y'.
+      *Variables de pagination de l'affichage de l'historique
+       01  WS-HIST-PAGE-SIZE   PIC 9(2)         VALUE 10.
+       01  WS-HIST-PAGE-LINES  PIC 9(2)         VALUE 0.
+       01  WS-HIST-MORE        PIC X            VALUE 'Y'.
+           88  WS-HIST-MORE-YES             VALUE 'Y'.
+      *Variable de pilotage du mode d'arrondi de DIVIDE et de **
+      *    (T = tronqué, R = arrondi au plus proche)
+       01  WS-ROUND-MODE       PIC X            VALUE 'T'.
+           88  WS-ROUND-TRUNC               VALUE 'T'.
+           88  WS-ROUND-HALFUP              VALUE 'R'.
+
+      *Variables de pilotage du journal d'audit AUDIT-FILE
+       01  WS-AUDIT-STATUS     PIC XX.
+       01  WS-USER-ID          PIC X(10)        VALUE SPACES.
+       01  WS-AUDIT-DATE       PIC 9(8).
+       01  WS-AUDIT-TIME       PIC 9(8).
+
+      *Variables de pilotage du compte-rendu imprimé REPORT-FILE
+       01  WS-RPT-STATUS       PIC XX.
+       01  WS-RPT-PAGE-SIZE    PIC 9(2)         VALUE 20.
+       01  WS-RPT-LINE-COUNT   PIC 9(2)         VALUE 0.
+       01  WS-RPT-PAGE-NO      PIC 9(4)         VALUE 0.
+       01  WS-RPT-VISUAL-PAGE  PIC Z(3)9.
+       01  WS-RPT-DATE         PIC 9(8).
+       01  WS-RPT-VISUAL-DATE  PIC 9999/99/99.
+
+      *Variables de pilotage du fichier de reprise RESTART-FILE
+       01  WS-RESTART-STATUS   PIC XX.
+       01  WS-RESUME-PENDING   PIC X            VALUE 'N'.
+           88  WS-RESUME-YES                VALUE 'Y'.
+
+      *Variable de pilotage de l'export CSV CSV-FILE
+       01  WS-CSV-STATUS       PIC XX.
+
        PROCEDURE DIVISION.
 
+      *Ouverture (ou création) du fichier d'historique et repérage du
+      *    dernier numéro de séquence utilisé les exécutions précédentes
+           PERFORM 0010-OPEN-HISTORY THRU 0010-OPEN-HISTORY-END
+
+      *Paragraphe permettant de recharger un calcul enchaîné laissé
+      *    inachevé lors d'un précédent arrêt
+           PERFORM 0020-LOAD-RESTART THRU 0020-LOAD-RESTART-END
+
+      *Paragraphe permettant de choisir le mode d'arrondi des calculs
+           PERFORM 0030-SELECT-ROUND-MODE
+               THRU 0030-SELECT-ROUND-MODE-END
+
+      *Paragraphe permettant de s'identifier et d'ouvrir le journal
+      *    d'audit
+           PERFORM 0040-OPEN-AUDIT THRU 0040-OPEN-AUDIT-END
+
       *Boucle permettant d'afficher le menu en permanence jusqu'à ce
       *    que l'utilisateur ecris quit et avec la vérification de
       *    WS-INPUT tous les espaces devienne des 0 donc quit0
-       PERFORM UNTIL FUNCTION LOWER-CASE(WS-INPUT) = "quit0"
-            
+       PERFORM UNTIL FUNCTION LOWER-CASE(WS-INPUT(1:5)) = "quit0"
+
+      *Si un calcul enchaîné a été rechargé depuis le fichier de
+      *    reprise, on saute directement à l'enchaînement sans
+      *    redemander le premier nombre
+           IF WS-RESUME-YES
+
+               MOVE 'N' TO WS-RESUME-PENDING
+
+           ELSE
+
       *Affichage du menu puis saisi de l'utilisateur
-           DISPLAY "Entrez quit pour quitter" 
-           DISPLAY "Entrez last pour voir les précédents calculs"
-           DISPLAY "Entrez un nombre (3 chiffres max et 2 décimal)"
-           ACCEPT WS-INPUT
+               DISPLAY "Entrez quit pour quitter"
+               DISPLAY "Entrez last pour voir les précédents calculs"
+               DISPLAY "Entrez print pour imprimer un compte-rendu"
+               DISPLAY "Entrez csv pour exporter l'historique en CSV"
+               DISPLAY "Entrez mode pour changer le mode d'arrondi"
+               DISPLAY "Entrez un nombre (7 chiffres max et 2 décimal)"
+               ACCEPT WS-INPUT
 
       *Association de la saisi de l'utilisateur à WS-NUM-1
-           MOVE WS-INPUT TO WS-NUM-1
+               MOVE WS-INPUT TO WS-NUM-1
 
-      *Paragraphe permettant de modifier la saisi afin de 
+      *Paragraphe permettant de modifier la saisi afin de
       *    vérifier si l'utilisateur à bien saisi les données
-           PERFORM 0100-INSPECT-INPUT THRU 0100-INSPECT-INPUT-END
-           
+               PERFORM 0100-INSPECT-INPUT THRU 0100-INSPECT-INPUT-END
+
       *Paragraphe permettant de vérifier la saisi utilisateur
-           PERFORM 0200-VERIFY-NUM-1 THRU 0200-VERIFY-NUM-1-END
-           
+               PERFORM 0200-VERIFY-NUM-1 THRU 0200-VERIFY-NUM-1-END
+
+           END-IF
+
       *Boucle permettant de continuer le calcul avec le résultat
       *    s'arrétant si l'utilisateur quitte ou ne continue pas le
       *    calcul
-           PERFORM UNTIL FUNCTION LOWER-CASE(WS-INPUT) = "quit0" 
+           PERFORM UNTIL FUNCTION LOWER-CASE(WS-INPUT(1:5)) = "quit0"
                OR FUNCTION LOWER-CASE(WS-INPUT) = "non"
 
       *Paragraphe permettant la saisi de l'opérateur
                PERFORM 0300-OPERATOR THRU 0300-OPERATOR-END
-      
+
+      *La racine carrée est unaire : pas de second nombre à saisir,
+      *    on referme directement la string du calcul
+               IF WS-OPERATOR = "r"
+                   PERFORM 0420-CALCUL-STRING-ROOT
+                       THRU 0420-CALCUL-STRING-ROOT-END
+               ELSE
+
       *Paragraphe permettant la saisi du second nombre
-               PERFORM 0400-NUM-2 THRU 0400-NUM-2-END
-      
+                   PERFORM 0400-NUM-2 THRU 0400-NUM-2-END
+
+               END-IF
+
       *Paragraphe permettant le calcul
                PERFORM 0600-CALCUL THRU 0600-CALCUL-END
-      
-      *Paragraphe permettant à l'utilisateur de continuer ou non le 
+
+      *Paragraphe permettant à l'utilisateur de continuer ou non le
       *    calcul
-               PERFORM 0700-CONTINUE-CALCUL 
+               PERFORM 0700-CONTINUE-CALCUL
                    THRU 0700-CONTINUE-CALCUL-END
 
            END-PERFORM
 
-       END-PERFORM.    
-       STOP RUN.
+       END-PERFORM.
+
+      *Fermeture propre des fichiers avant l'arrêt
+           CLOSE HISTORY-FILE
+           CLOSE AUDIT-FILE
+           STOP RUN.
 
       ******************************************************************
 
-      *Paragraphe permettant de modifier la saisi afin de 
+      *Paragraphe permettant d'ouvrir le fichier d'historique en créant
+      *    le fichier s'il n'existe pas encore, puis de retrouver le
+      *    dernier numéro de séquence employé lors d'une exécution
+      *    précédente
+       0010-OPEN-HISTORY.
+           OPEN I-O HISTORY-FILE
+
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+           END-IF
+
+           MOVE 0 TO WS-HIST-NEXT-SEQ
+           MOVE "N" TO WS-HIST-EOF
+           PERFORM UNTIL WS-HIST-EOF-YES
+               READ HISTORY-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-HIST-EOF
+                   NOT AT END
+                       MOVE HIST-SEQ-NO TO WS-HIST-NEXT-SEQ
+               END-READ
+           END-PERFORM
+       .
+
+       0010-OPEN-HISTORY-END.
+           EXIT
+       .
+
+      *Paragraphe permettant de recharger, s'il en existe un, le calcul
+      *    enchaîné laissé inachevé par 0740-SAVE-RESTART lors d'un
+      *    précédent arrêt, puis de vider le fichier de reprise afin de
+      *    ne pas le recharger une seconde fois
+       0020-LOAD-RESTART.
+           OPEN INPUT RESTART-FILE
+
+           IF WS-RESTART-STATUS = "00"
+
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RST-CALCUL TO WS-CALCUL
+                       MOVE RST-NUM-1 TO WS-NUM-1
+                       MOVE RST-CONTINUE TO WS-CONTINUE
+                       MOVE 'Y' TO WS-RESUME-PENDING
+                       DISPLAY "Reprise du calcul interrompu : "
+                           FUNCTION TRIM(WS-CALCUL)
+               END-READ
+
+               CLOSE RESTART-FILE
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+
+           END-IF
+       .
+
+       0020-LOAD-RESTART-END.
+           EXIT
+       .
+
+      *Paragraphe permettant de choisir le mode d'arrondi utilisé par
+      *    DIVIDE et ** dans 0600-CALCUL ; une saisi invalide conserve
+      *    le mode tronqué par défaut
+       0030-SELECT-ROUND-MODE.
+           DISPLAY "Mode d'arrondi des calculs :"
+           DISPLAY "T = tronqué (défaut), R = arrondi au plus proche"
+           MOVE SPACES TO WS-INPUT
+           ACCEPT WS-INPUT
+
+           MOVE FUNCTION UPPER-CASE(WS-INPUT(1:1)) TO WS-ROUND-MODE
+
+           IF NOT WS-ROUND-TRUNC AND NOT WS-ROUND-HALFUP
+               MOVE 'T' TO WS-ROUND-MODE
+           END-IF
+
+           MOVE SPACES TO WS-INPUT
+       .
+
+       0030-SELECT-ROUND-MODE-END.
+           EXIT
+       .
+
+      *Paragraphe permettant de saisir l'identifiant de l'opérateur
+      *    puis d'ouvrir (ou créer) le journal d'audit en ajout, afin
+      *    de ne jamais écraser les écritures des exécutions passées
+       0040-OPEN-AUDIT.
+           DISPLAY "Identifiant opérateur (pour le journal d'audit) :"
+           MOVE SPACES TO WS-USER-ID
+           ACCEPT WS-USER-ID
+
+           OPEN EXTEND AUDIT-FILE
+
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+       .
+
+       0040-OPEN-AUDIT-END.
+           EXIT
+       .
+
+      *Paragraphe permettant de modifier la saisi afin de
       *    vérifier si l'utilisateur à bien saisi les données
        0100-INSPECT-INPUT.
       *INSPECT permettant de remplacer les espaces par des 0, le premier
@@ -99,18 +361,40 @@
 
       *Paragraphe permettant de vérifier la saisi utilisateur
        0200-VERIFY-NUM-1.
-      
+
       *Condition vérifiant la saisi de l'utilisateur
       *Si quit on continue on vérifie avec lower case pour vérifier
-      *    peu importe les majuscules 
-           IF FUNCTION LOWER-CASE(WS-INPUT) = "quit0"
+      *    peu importe les majuscules
+           IF FUNCTION LOWER-CASE(WS-INPUT(1:5)) = "quit0"
 
                CONTINUE
 
-      *Si last on affiche l'historique
-           ELSE IF FUNCTION LOWER-CASE(WS-INPUT) = "last0"
+      *Si last on affiche l'historique persistant (fichier HISTORY-FILE)
+           ELSE IF FUNCTION LOWER-CASE(WS-INPUT(1:5)) = "last0"
+
+               PERFORM 0220-DISPLAY-HISTORY
+                   THRU 0220-DISPLAY-HISTORY-END
+               MOVE "non" TO WS-INPUT
+
+      *Si print on imprime un compte-rendu paginé de l'historique
+           ELSE IF FUNCTION LOWER-CASE(WS-INPUT(1:5)) = "print"
+
+               PERFORM 0230-PRINT-HISTORY-REPORT
+                   THRU 0230-PRINT-HISTORY-REPORT-END
+               MOVE "non" TO WS-INPUT
+
+      *Si csv on exporte l'historique au format délimité par virgules
+           ELSE IF FUNCTION LOWER-CASE(WS-INPUT(1:5)) = "csv00"
+
+               PERFORM 0240-EXPORT-CSV
+                   THRU 0240-EXPORT-CSV-END
+               MOVE "non" TO WS-INPUT
+
+      *Si mode on change le mode d'arrondi des calculs
+           ELSE IF FUNCTION LOWER-CASE(WS-INPUT(1:5)) = "mode0"
 
-               DISPLAY WS-STORAGE
+               PERFORM 0030-SELECT-ROUND-MODE
+                   THRU 0030-SELECT-ROUND-MODE-END
                MOVE "non" TO WS-INPUT
 
       *Si ce n'est pas numérique on affiche un message d'erreur et on
@@ -120,15 +404,15 @@
                DISPLAY "Saisissez un nombre"
                MOVE "non" TO WS-INPUT
 
-      *Sinon on associe WS-NUM-1 à WS-VISUAL-NUM-1 puis on construit 
+      *Sinon on associe WS-NUM-1 à WS-VISUAL-NUM-1 puis on construit
       *    la string calcul
-           ELSE 
+           ELSE
 
                MOVE WS-NUM-1 TO WS-VISUAL-NUM-1
-      
-      *Paragraphe permettant d'ajouter le premier nombre à la variable 
+
+      *Paragraphe permettant d'ajouter le premier nombre à la variable
       *    calcul
-               PERFORM 0210-CALCUL-STRING-1 
+               PERFORM 0210-CALCUL-STRING-1
                    THRU 0210-CALCUL-STRING-1-END
 
            END-IF
@@ -138,68 +422,296 @@
            EXIT
        .
 
-      *Paragraphe permettant d'ajouter le premier nombre à la variable 
+      *Paragraphe permettant d'ajouter le premier nombre à la variable
       *    calcul
        0210-CALCUL-STRING-1.
       *Condition permettant la construction d'une string selon si c'est
       *    négatif ou positif
            IF WS-NUM-1 < 0
-               STRING 
+               STRING
                    " (-" DELIMITED BY SIZE
                    FUNCTION TRIM(WS-VISUAL-NUM-1) DELIMITED BY SIZE
                        INTO WS-CALCUL
+                   ON OVERFLOW
+                       DISPLAY "Calcul trop long, texte tronqué"
                END-STRING
-           ELSE 
-               STRING 
+           ELSE
+               STRING
                    " (" DELIMITED BY SIZE
                    FUNCTION TRIM(WS-VISUAL-NUM-1) DELIMITED BY SIZE
                        INTO WS-CALCUL
+                   ON OVERFLOW
+                       DISPLAY "Calcul trop long, texte tronqué"
                END-STRING
            END-IF
-           
+
        .
 
        0210-CALCUL-STRING-1-END.
-           EXIT 
+           EXIT
+       .
+
+      *Paragraphe permettant d'afficher le contenu du fichier
+      *    d'historique, par pages de WS-HIST-PAGE-SIZE calculs, du
+      *    premier au dernier calcul enregistré
+       0220-DISPLAY-HISTORY.
+           MOVE 0 TO HIST-SEQ-NO
+           MOVE "N" TO WS-HIST-EOF
+           MOVE 'Y' TO WS-HIST-MORE
+
+           START HISTORY-FILE KEY IS NOT LESS THAN HIST-SEQ-NO
+               INVALID KEY
+                   MOVE "Y" TO WS-HIST-EOF
+           END-START
+
+           IF NOT WS-HIST-EOF-YES
+               DISPLAY "-- Historique des calculs --"
+           END-IF
+
+      *Boucle affichant une page de calculs puis demandant si
+      *    l'utilisateur veut voir la page suivante
+           PERFORM UNTIL WS-HIST-EOF-YES OR NOT WS-HIST-MORE-YES
+
+               MOVE 0 TO WS-HIST-PAGE-LINES
+
+               PERFORM UNTIL WS-HIST-EOF-YES
+                   OR WS-HIST-PAGE-LINES = WS-HIST-PAGE-SIZE
+
+                   READ HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-HIST-EOF
+                       NOT AT END
+                           DISPLAY FUNCTION TRIM(HIST-CALCUL) "= "
+                               FUNCTION TRIM(HIST-RESULT)
+                           ADD 1 TO WS-HIST-PAGE-LINES
+                   END-READ
+               END-PERFORM
+
+               IF NOT WS-HIST-EOF-YES
+                   DISPLAY "Page suivante ? (oui/non)"
+                   MOVE SPACES TO WS-INPUT
+                   ACCEPT WS-INPUT
+                   IF FUNCTION LOWER-CASE(WS-INPUT) NOT = "oui"
+                       MOVE 'N' TO WS-HIST-MORE
+                   END-IF
+               END-IF
+
+           END-PERFORM
+       .
+
+       0220-DISPLAY-HISTORY-END.
+           EXIT
+       .
+
+      *Paragraphe permettant d'imprimer un compte-rendu paginé de
+      *    l'historique dans REPORT-FILE, avec en-tête et date
+      *    d'exécution sur chaque page, pour remise hors du programme
+       0230-PRINT-HISTORY-REPORT.
+           OPEN OUTPUT REPORT-FILE
+
+      *Condition vérifiant que REPORT-FILE a pu être créé, afin de ne
+      *    pas annoncer un compte-rendu imprimé alors qu'aucune ligne
+      *    n'a pu être écrite
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture HISTRPT, code statut "
+                   WS-RPT-STATUS
+           ELSE
+               ACCEPT WS-RPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-RPT-DATE TO WS-RPT-VISUAL-DATE
+               MOVE 0 TO WS-RPT-PAGE-NO
+               MOVE WS-RPT-PAGE-SIZE TO WS-RPT-LINE-COUNT
+
+               MOVE 0 TO HIST-SEQ-NO
+               MOVE "N" TO WS-HIST-EOF
+
+               START HISTORY-FILE KEY IS NOT LESS THAN HIST-SEQ-NO
+                   INVALID KEY
+                       MOVE "Y" TO WS-HIST-EOF
+               END-START
+
+      *Boucle imprimant une ligne de détail par calcul de l'historique,
+      *    démarrant une nouvelle page dès que la page en cours est
+      *    remplie
+               PERFORM UNTIL WS-HIST-EOF-YES
+
+                   READ HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-HIST-EOF
+                       NOT AT END
+                           IF WS-RPT-LINE-COUNT >= WS-RPT-PAGE-SIZE
+                               PERFORM 0235-WRITE-REPORT-HEADER
+                                   THRU 0235-WRITE-REPORT-HEADER-END
+                           END-IF
+
+                           MOVE SPACES TO REPORT-RECORD
+                           STRING
+                               FUNCTION TRIM(HIST-CALCUL)
+                                   DELIMITED BY SIZE
+                               " = " DELIMITED BY SIZE
+                               FUNCTION TRIM(HIST-RESULT)
+                                   DELIMITED BY SIZE
+                               INTO REPORT-RECORD
+                           END-STRING
+                           WRITE REPORT-RECORD
+                           ADD 1 TO WS-RPT-LINE-COUNT
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE REPORT-FILE
+               DISPLAY "Compte-rendu imprimé dans HISTRPT"
+           END-IF
+       .
+
+       0230-PRINT-HISTORY-REPORT-END.
+           EXIT
+       .
+
+      *Paragraphe permettant d'imprimer l'en-tête de page du
+      *    compte-rendu (titre, date d'exécution, numéro de page) et
+      *    de remettre à zéro le compteur de lignes de la page
+       0235-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-RPT-PAGE-NO
+           MOVE WS-RPT-PAGE-NO TO WS-RPT-VISUAL-PAGE
+
+           IF WS-RPT-PAGE-NO > 1
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "Compte-rendu historique des calculs" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "Date d'exécution : " DELIMITED BY SIZE
+               WS-RPT-VISUAL-DATE DELIMITED BY SIZE
+               "    Page " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RPT-VISUAL-PAGE) DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE ALL "-" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE 0 TO WS-RPT-LINE-COUNT
+       .
+
+       0235-WRITE-REPORT-HEADER-END.
+           EXIT
+       .
+
+      *Paragraphe permettant d'exporter l'historique persistant au
+      *    format délimité par virgules, une ligne par calcul, pour
+      *    être repris dans un tableur
+       0240-EXPORT-CSV.
+           OPEN OUTPUT CSV-FILE
+
+      *Condition vérifiant que CSV-FILE a pu être créé, afin de ne pas
+      *    annoncer un export réussi alors qu'aucune ligne n'a pu être
+      *    écrite
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture HISTCSV, code statut "
+                   WS-CSV-STATUS
+           ELSE
+               MOVE SPACES TO CSV-RECORD
+               STRING
+                   "Calcul,Resultat" DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+
+               MOVE 0 TO HIST-SEQ-NO
+               MOVE "N" TO WS-HIST-EOF
+
+               START HISTORY-FILE KEY IS NOT LESS THAN HIST-SEQ-NO
+                   INVALID KEY
+                       MOVE "Y" TO WS-HIST-EOF
+               END-START
+
+               PERFORM UNTIL WS-HIST-EOF-YES
+
+                   READ HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-HIST-EOF
+                       NOT AT END
+                           MOVE SPACES TO CSV-RECORD
+                           STRING
+                               FUNCTION TRIM(HIST-CALCUL)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(HIST-RESULT)
+                                   DELIMITED BY SIZE
+                               INTO CSV-RECORD
+                           END-STRING
+                           WRITE CSV-RECORD
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE CSV-FILE
+               DISPLAY "Historique exporté dans HISTCSV"
+           END-IF
+       .
+
+       0240-EXPORT-CSV-END.
+           EXIT
        .
 
       *Paragraphe permettant la saisi de l'opérateur
        0300-OPERATOR.
 
-      *Boucle permettant la saisi de l'opérateur jusqu'à ce que 
-      *    l'utilisateur mette une valeur valide 
+      *Boucle permettant la saisi de l'opérateur jusqu'à ce que
+      *    l'utilisateur mette une valeur valide
            PERFORM UNTIL WS-BOOL = 'Y'
-               
-      *Affiche le calcul jusque là puis affiche le menu puis la saisi         
+
+      *Affiche le calcul jusque là puis affiche le menu puis la saisi
                DISPLAY WS-CALCUL
-               DISPLAY "Entrez l'opérateur ( +, -, x, /, ^ )"
+               DISPLAY "Entrez l'opérateur ( +, -, x, /, ^, %, r )"
+               DISPLAY "Ou une touche mémoire ( M+, M-, MR, MC )"
                ACCEPT WS-INPUT
 
-      *Si l'utilisateur rentre une valeur valide on associe son input 
-      *    puis on fait en sorte de pouvoir sortir de la boucle     
+      *Si l'utilisateur rentre une valeur valide on associe son input
+      *    puis on fait en sorte de pouvoir sortir de la boucle
                IF WS-INPUT = "+" OR WS-INPUT = "-" OR WS-INPUT = "x"
-                   OR WS-INPUT = "/" OR WS-INPUT = "^"
+                   OR WS-INPUT = "/" OR WS-INPUT = "^" OR WS-INPUT = "%"
+                   OR WS-INPUT = "r"
 
                   MOVE WS-INPUT TO WS-OPERATOR
                   MOVE 'Y' TO WS-BOOL
 
       *Paragraphe permettant d'ajouter l'opérateur à la variable calcul
-                  PERFORM 0310-OPERATOR-STRING 
+                  PERFORM 0310-OPERATOR-STRING
                       THRU 0310-OPERATOR-STRING-END
 
+      *Les touches mémoire agissent tout de suite sur WS-NUM-1 et ne
+      *    font pas sortir de la boucle de saisi de l'opérateur
+               ELSE IF FUNCTION UPPER-CASE(WS-INPUT(1:2)) = "M+"
+                   OR FUNCTION UPPER-CASE(WS-INPUT(1:2)) = "M-"
+                   OR FUNCTION UPPER-CASE(WS-INPUT(1:2)) = "MR"
+                   OR FUNCTION UPPER-CASE(WS-INPUT(1:2)) = "MC"
+
+                  PERFORM 0320-MEMORY-ACTION
+                      THRU 0320-MEMORY-ACTION-END
+
                ELSE
 
                    DISPLAY "Mauvaise saisi"
 
                END-IF
-               
+
            END-PERFORM
 
       *Paragraphe réinitialisant la variable WS-BOOL
-           PERFORM 0500-INITIALIZE-WS-BOOL 
+           PERFORM 0500-INITIALIZE-WS-BOOL
                THRU 0500-INITIALIZE-WS-BOOL-END
        .
-    
+
        0300-OPERATOR-END.
            EXIT
        .
@@ -208,33 +720,102 @@
        0310-OPERATOR-STRING.
            STRING
 
-               FUNCTION TRIM(WS-CALCUL) 
+               FUNCTION TRIM(WS-CALCUL)
                    DELIMITED BY SIZE
                WS-OPERATOR DELIMITED BY SIZE
                INTO WS-CALCUL
 
+               ON OVERFLOW
+                   DISPLAY "Calcul trop long, texte tronqué"
+
            END-STRING
        .
 
        0310-OPERATOR-STRING-END.
-           EXIT 
+           EXIT
+       .
+
+      *Paragraphe permettant d'appliquer une touche mémoire (M+, M-,
+      *    MR, MC) au nombre WS-NUM-1 déjà saisi
+       0320-MEMORY-ACTION.
+           EVALUATE FUNCTION UPPER-CASE(WS-INPUT(1:2))
+
+               WHEN "M+"
+                   ADD WS-NUM-1 TO WS-MEMORY
+                   MOVE WS-MEMORY TO WS-VISUAL-MEMORY
+
+      *Condition vérifiant si la mémoire est positive ou négative,
+      *    l'image Z(11)9.99 de WS-VISUAL-MEMORY ne comportant pas de
+      *    signe
+                   IF WS-MEMORY < 0
+                       DISPLAY "Mémoire = -"
+                           FUNCTION TRIM(WS-VISUAL-MEMORY)
+                   ELSE
+                       DISPLAY "Mémoire = "
+                           FUNCTION TRIM(WS-VISUAL-MEMORY)
+                   END-IF
+
+               WHEN "M-"
+                   SUBTRACT WS-NUM-1 FROM WS-MEMORY
+                   MOVE WS-MEMORY TO WS-VISUAL-MEMORY
+
+      *Condition vérifiant si la mémoire est positive ou négative,
+      *    l'image Z(11)9.99 de WS-VISUAL-MEMORY ne comportant pas de
+      *    signe
+                   IF WS-MEMORY < 0
+                       DISPLAY "Mémoire = -"
+                           FUNCTION TRIM(WS-VISUAL-MEMORY)
+                   ELSE
+                       DISPLAY "Mémoire = "
+                           FUNCTION TRIM(WS-VISUAL-MEMORY)
+                   END-IF
+
+      *MR rappelle la mémoire dans le nombre en cours. Si aucun calcul
+      *    n'est encore enchaîné, WS-CALCUL ne contient que le premier
+      *    nombre en attente : on la vide puis on la reconstruit avec
+      *    la valeur mémoire. Si un calcul est déjà enchaîné (WS-
+      *    CONTINUE = 'Y'), WS-CALCUL contient le texte déjà figé des
+      *    sous-calculs précédents et ne doit pas être touchée ; seul
+      *    WS-NUM-1 est mis à jour, il sera inséré normalement lors de
+      *    la prochaine saisie d'opérateur/second nombre
+               WHEN "MR"
+                   MOVE WS-MEMORY TO WS-NUM-1
+                   MOVE WS-NUM-1 TO WS-VISUAL-NUM-1
+
+                   IF WS-CONTINUE NOT = "Y"
+                       MOVE SPACES TO WS-CALCUL
+                       PERFORM 0210-CALCUL-STRING-1
+                           THRU 0210-CALCUL-STRING-1-END
+                   END-IF
+
+                   DISPLAY "Mémoire rappelée"
+
+               WHEN "MC"
+                   MOVE 0 TO WS-MEMORY
+                   DISPLAY "Mémoire effacée"
+
+           END-EVALUATE
+       .
+
+       0320-MEMORY-ACTION-END.
+           EXIT
        .
 
       *Paragraphe permettant la saisi du second nombre
        0400-NUM-2.
 
-      *Boucle permettant la saisi de l'opérateur jusqu'à ce que 
-      *    l'utilisateur mette une valeur valide 
+      *Boucle permettant la saisi de l'opérateur jusqu'à ce que
+      *    l'utilisateur mette une valeur valide
            PERFORM UNTIL WS-BOOL = 'Y'
 
-      *Affiche le calcul jusque là puis affiche le menu puis la saisi 
+      *Affiche le calcul jusque là puis affiche le menu puis la saisi
                DISPLAY WS-CALCUL
-               DISPLAY "Entrez un autre nombre (3 chiffres max)"
+               DISPLAY "Entrez un autre nombre (7 chiffres max)"
                ACCEPT WS-INPUT
 
                MOVE WS-INPUT TO WS-NUM-2
 
-      *Paragraphe permettant de modifier la saisi afin de 
+      *Paragraphe permettant de modifier la saisi afin de
       *    vérifier si l'utilisateur à bien saisi les données
                PERFORM 0100-INSPECT-INPUT THRU 0100-INSPECT-INPUT-END
 
@@ -248,11 +829,11 @@
                    MOVE 'Y' TO WS-BOOL
                    MOVE WS-NUM-2 TO WS-VISUAL-NUM-2
 
-      *Paragraphe permettant d'ajouter le second nombre à la variable 
+      *Paragraphe permettant d'ajouter le second nombre à la variable
       *    calcul
-                   PERFORM 0410-CALCUL-STRING-2 
+                   PERFORM 0410-CALCUL-STRING-2
                        THRU 0410-CALCUL-STRING-2-END
-                 
+
                ELSE
 
                    DISPLAY "Mauvaise saisi"
@@ -262,59 +843,67 @@
            END-PERFORM
 
       *Paragraphe réinitialisant la variable WS-BOOL
-           PERFORM 0500-INITIALIZE-WS-BOOL 
+           PERFORM 0500-INITIALIZE-WS-BOOL
                THRU 0500-INITIALIZE-WS-BOOL-END
        .
 
        0400-NUM-2-END.
-           EXIT 
+           EXIT
        .
 
-      *Paragraphe permettant d'ajouter le second nombre à la variable 
+      *Paragraphe permettant d'ajouter le second nombre à la variable
       *    calcul
        0410-CALCUL-STRING-2.
-      *Condition vérifiant si c'est le début du calcul ou non et si le 
+      *Condition vérifiant si c'est le début du calcul ou non et si le
       *    nombre est négatif
            IF WS-CONTINUE = "Y"
 
                    IF WS-NUM-2 < 0
                       STRING
-                        FUNCTION TRIM(WS-CALCUL) 
+                        FUNCTION TRIM(WS-CALCUL)
                                DELIMITED BY SIZE
                         "(-" DELIMITED BY SIZE
-                        FUNCTION TRIM(WS-VISUAL-NUM-2) 
+                        FUNCTION TRIM(WS-VISUAL-NUM-2)
                                DELIMITED BY SIZE
                         ")" DELIMITED BY SIZE
                         INTO WS-CALCUL
+                        ON OVERFLOW
+                            DISPLAY "Calcul trop long, texte tronqué"
                       END-STRING
-                   ELSE 
+                   ELSE
                     STRING
-                        FUNCTION TRIM(WS-CALCUL) 
+                        FUNCTION TRIM(WS-CALCUL)
                                DELIMITED BY SIZE
-                        FUNCTION TRIM(WS-VISUAL-NUM-2) 
+                        FUNCTION TRIM(WS-VISUAL-NUM-2)
                                DELIMITED BY SIZE
                         INTO WS-CALCUL
+                        ON OVERFLOW
+                            DISPLAY "Calcul trop long, texte tronqué"
                     END-STRING
                 END-IF
             ELSE
                 IF WS-NUM-2 < 0
                       STRING
-                        FUNCTION TRIM(WS-CALCUL) 
+                        FUNCTION TRIM(WS-CALCUL)
                                DELIMITED BY SIZE
                         "(-" DELIMITED BY SIZE
-                        FUNCTION TRIM(WS-VISUAL-NUM-2) 
+                        FUNCTION TRIM(WS-VISUAL-NUM-2)
                                DELIMITED BY SIZE
                         "))" DELIMITED BY SIZE
                         INTO WS-CALCUL
+                        ON OVERFLOW
+                            DISPLAY "Calcul trop long, texte tronqué"
                       END-STRING
-                ELSE 
+                ELSE
                     STRING
-                        FUNCTION TRIM(WS-CALCUL) 
+                        FUNCTION TRIM(WS-CALCUL)
                                DELIMITED BY SIZE
-                        FUNCTION TRIM(WS-VISUAL-NUM-2) 
+                        FUNCTION TRIM(WS-VISUAL-NUM-2)
                                DELIMITED BY SIZE
                         ")" DELIMITED BY SIZE
                         INTO WS-CALCUL
+                        ON OVERFLOW
+                            DISPLAY "Calcul trop long, texte tronqué"
                     END-STRING
 
                 END-IF
@@ -323,7 +912,25 @@
        .
 
        0410-CALCUL-STRING-2-END.
-           EXIT 
+           EXIT
+       .
+
+      *Paragraphe permettant de refermer la string du calcul pour la
+      *    racine carrée, opérateur unaire qui n'a pas de second nombre
+       0420-CALCUL-STRING-ROOT.
+           MOVE 0 TO WS-NUM-2
+           MOVE WS-NUM-2 TO WS-VISUAL-NUM-2
+           STRING
+               FUNCTION TRIM(WS-CALCUL) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO WS-CALCUL
+               ON OVERFLOW
+                   DISPLAY "Calcul trop long, texte tronqué"
+           END-STRING
+       .
+
+       0420-CALCUL-STRING-ROOT-END.
+           EXIT
        .
 
       *Paragraphe réinitialisant la variable WS-BOOL
@@ -332,7 +939,7 @@
        .
 
        0500-INITIALIZE-WS-BOOL-END.
-           EXIT 
+           EXIT
        .
 
       *Paragraphe permettant le calcul
@@ -350,20 +957,53 @@
                WHEN "x"
                   MULTIPLY WS-NUM-1 BY WS-NUM-2 GIVING WS-RESULT
 
+      *Division et puissance arrondies selon WS-ROUND-MODE afin de ne
+      *    pas accumuler d'erreur de troncature au fil des calculs
+      *    enchaînés (cf. 0700-CONTINUE-CALCUL)
                WHEN "/"
-                  DIVIDE WS-NUM-1 BY WS-NUM-2 GIVING WS-RESULT
+                  IF WS-ROUND-HALFUP
+                     DIVIDE WS-NUM-1 BY WS-NUM-2 GIVING WS-RESULT
+                         ROUNDED
+                  ELSE
+                     DIVIDE WS-NUM-1 BY WS-NUM-2 GIVING WS-RESULT
+                  END-IF
 
                WHEN "^"
-                  COMPUTE WS-RESULT = WS-NUM-1 ** WS-NUM-2
+                  IF WS-ROUND-HALFUP
+                     COMPUTE WS-RESULT ROUNDED = WS-NUM-1 ** WS-NUM-2
+                  ELSE
+                     COMPUTE WS-RESULT = WS-NUM-1 ** WS-NUM-2
+                  END-IF
+
+      *WS-NUM-1 pourcent de WS-NUM-2
+               WHEN "%"
+                  IF WS-ROUND-HALFUP
+                     COMPUTE WS-RESULT ROUNDED =
+                         WS-NUM-1 * WS-NUM-2 / 100
+                  ELSE
+                     COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2 / 100
+                  END-IF
+
+      *Racine carrée de WS-NUM-1, opérateur unaire
+               WHEN "r"
+                  IF WS-NUM-1 < 0
+                     DISPLAY "Racine d'un nombre négatif impossible"
+                     MOVE 0 TO WS-RESULT
+                  ELSE IF WS-ROUND-HALFUP
+                     COMPUTE WS-RESULT ROUNDED =
+                         FUNCTION SQRT(WS-NUM-1)
+                  ELSE
+                     COMPUTE WS-RESULT = FUNCTION SQRT(WS-NUM-1)
+                  END-IF
 
            END-EVALUATE
        .
 
        0600-CALCUL-END.
-           EXIT 
+           EXIT
        .
 
-      *Paragraphe permettant à l'utilisateur de continuer ou non le 
+      *Paragraphe permettant à l'utilisateur de continuer ou non le
       *    calcul
        0700-CONTINUE-CALCUL.
 
@@ -376,13 +1016,14 @@
            ELSE
               DISPLAY "= " FUNCTION TRIM(WS-VISUAL-RESULT)
            END-IF
-           
-           DISPLAY "Continuez le calcul ? (oui/non)"
+
+           DISPLAY "Continuez le calcul ? (oui/non/quit)"
 
       *Boucle permettant l'affichage d'un menu tant que l'utilisateur
       *    ne saisi pas une valeur attendu
-           PERFORM UNTIL FUNCTION LOWER-CASE(WS-INPUT) = "oui" 
+           PERFORM UNTIL FUNCTION LOWER-CASE(WS-INPUT) = "oui"
                OR FUNCTION LOWER-CASE(WS-INPUT) = "non"
+               OR FUNCTION LOWER-CASE(WS-INPUT(1:4)) = "quit"
 
                ACCEPT WS-INPUT
 
@@ -393,57 +1034,142 @@
                       MOVE 'Y' TO WS-CONTINUE
 
                    WHEN "non"
-                       
+
       *Paragraphe permettant l'ajout du calcul et du résultat dans
       *    l'historique
-                       PERFORM 0710-RESULT-STRING 
+                       PERFORM 0710-RESULT-STRING
                            THRU 0710-RESULT-STRING-END
-                       
+
                        MOVE SPACES TO WS-CALCUL
                        MOVE 'N' TO WS-CONTINUE
 
+      *Si l'utilisateur quitte en plein enchaînement, on lui propose
+      *    de sauvegarder le calcul non terminé pour le reprendre au
+      *    prochain lancement
+                   WHEN "quit"
+                       MOVE WS-RESULT TO WS-NUM-1
+                       MOVE 'Y' TO WS-CONTINUE
+
+                       PERFORM 0740-SAVE-RESTART
+                           THRU 0740-SAVE-RESTART-END
+
+                       MOVE "quit0" TO WS-INPUT
+
                    WHEN OTHER
 
-                      DISPLAY "oui ou non"
+                      DISPLAY "oui, non ou quit"
 
-               END-EVALUATE  
+               END-EVALUATE
 
            END-PERFORM
        .
 
        0700-CONTINUE-CALCUL-END.
-           EXIT 
+           EXIT
        .
 
-      *Paragraphe permettant l'ajout du calcul et du résultat dans
-      *    l'historique
+      *Paragraphe permettant l'ajout du calcul et du résultat terminés
+      *    dans le fichier d'historique persistant, afin qu'ils
+      *    survivent à l'arrêt du programme
        0710-RESULT-STRING.
+           ADD 1 TO WS-HIST-NEXT-SEQ
+           MOVE WS-HIST-NEXT-SEQ TO HIST-SEQ-NO
+           MOVE WS-CALCUL TO HIST-CALCUL
+
       *Condition vérifiant si le résultat est positif et négatif
            IF WS-RESULT < 0
                STRING
-                    FUNCTION TRIM(WS-STORAGE) 
-                        DELIMITED BY SIZE
-                    " " DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-CALCUL)
-                    "= -" DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-VISUAL-RESULT) 
-                        DELIMITED BY SIZE
-                    INTO WS-STORAGE
-               END-STRING
-           ELSE 
-               STRING
-                    FUNCTION TRIM(WS-STORAGE) 
-                        DELIMITED BY SIZE
-                    " " DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-CALCUL)
-                    "= " DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-VISUAL-RESULT) 
-                        DELIMITED BY SIZE
-                    INTO WS-STORAGE
+                   "-" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VISUAL-RESULT) DELIMITED BY SIZE
+                   INTO HIST-RESULT
                END-STRING
+           ELSE
+               MOVE FUNCTION TRIM(WS-VISUAL-RESULT) TO HIST-RESULT
            END-IF
+
+           WRITE HIST-RECORD
+               INVALID KEY
+                   DISPLAY "Erreur d'écriture dans l'historique"
+           END-WRITE
+
+      *Paragraphe permettant d'écrire le même calcul dans le journal
+      *    d'audit horodaté
+           PERFORM 0730-WRITE-AUDIT THRU 0730-WRITE-AUDIT-END
        .
 
        0710-RESULT-STRING-END.
-           EXIT 
+           EXIT
+       .
+
+      *Paragraphe permettant d'ajouter une ligne horodatée au journal
+      *    d'audit pour le calcul qui vient de se terminer
+       0730-WRITE-AUDIT.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE WS-AUDIT-DATE TO AUD-DATE
+           MOVE WS-AUDIT-TIME(1:6) TO AUD-TIME
+           MOVE WS-USER-ID TO AUD-USER
+           MOVE WS-CALCUL TO AUD-CALCUL
+           MOVE HIST-RESULT TO AUD-RESULT
+
+           WRITE AUDIT-RECORD
+
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "Erreur d'écriture dans le journal d'audit"
+           END-IF
+       .
+
+       0730-WRITE-AUDIT-END.
+           EXIT
+       .
+
+      *Paragraphe permettant de proposer à l'utilisateur de sauvegarder
+      *    le calcul enchaîné en cours (non terminé) dans le fichier de
+      *    reprise, afin de le recharger automatiquement au prochain
+      *    lancement via 0020-LOAD-RESTART
+       0740-SAVE-RESTART.
+           DISPLAY "Calcul non terminé : " FUNCTION TRIM(WS-CALCUL)
+           DISPLAY "Sauvegarder pour le reprendre au prochain"
+           DISPLAY "    lancement ? (oui/non)"
+           MOVE SPACES TO WS-INPUT
+
+           PERFORM UNTIL FUNCTION LOWER-CASE(WS-INPUT) = "oui"
+               OR FUNCTION LOWER-CASE(WS-INPUT) = "non"
+
+               ACCEPT WS-INPUT
+
+               EVALUATE FUNCTION LOWER-CASE(WS-INPUT)
+
+                   WHEN "oui"
+                       OPEN OUTPUT RESTART-FILE
+
+      *Condition vérifiant que RESTART-FILE a pu être créé, afin de ne
+      *    pas annoncer une sauvegarde réussie alors que rien n'a été
+      *    écrit
+                       IF WS-RESTART-STATUS NOT = "00"
+                           DISPLAY "Erreur ouverture CALCRST, code "
+                               "statut " WS-RESTART-STATUS
+                       ELSE
+                           MOVE WS-CALCUL TO RST-CALCUL
+                           MOVE WS-NUM-1 TO RST-NUM-1
+                           MOVE WS-CONTINUE TO RST-CONTINUE
+                           WRITE RESTART-RECORD
+                           CLOSE RESTART-FILE
+                           DISPLAY "Calcul sauvegardé"
+                       END-IF
+
+                   WHEN "non"
+                       CONTINUE
+
+                   WHEN OTHER
+                       DISPLAY "oui ou non"
+
+               END-EVALUATE
+
+           END-PERFORM
+       .
+
+       0740-SAVE-RESTART-END.
+           EXIT
        .
