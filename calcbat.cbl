@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calcbat.
+       AUTHOR. Thomas Baudrin.
+
+      *Pendant batch de calcul.cbl : traite en une seule passe un
+      *    fichier de calculs préparés par un extrait amont et produit
+      *    un fichier de compte-rendu, sans aucune saisie au terminal
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Fichier d'entrée contenant un calcul par ligne : premier nombre,
+      *    opérateur, second nombre
+           SELECT CALC-INPUT-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+      *Fichier de compte-rendu produit par le traitement batch
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *Un enregistrement d'entrée par calcul à exécuter : 21 caractères
+      *    fixes, sans point décimal ni espace, à produire ainsi par
+      *    l'extrait amont pour chaque ligne :
+      *      colonnes  1- 9  : premier nombre, 7 chiffres entiers puis
+      *                        2 chiffres décimaux, zéros de tête
+      *                        inclus (ex. 12.45 -> "000001245")
+      *      colonne      10 : signe du premier nombre, "+" ou "-"
+      *      colonne      11 : opérateur (+, -, x, /, ^)
+      *      colonnes 12- 20 : second nombre, même format que le premier
+      *      colonne      21 : signe du second nombre, "+" ou "-"
+      *    Le signe est un caractère séparé (SIGN IS TRAILING SEPARATE)
+      *    afin que le fichier reste un texte ASCII ordinaire, sans
+      *    octet surfrappé, et puisse être produit par un processus
+      *    non-COBOL
+       FD  CALC-INPUT-FILE.
+       01  CALC-IN-RECORD.
+           05  CALC-IN-NUM-1       PIC S9(7)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CALC-IN-OPERATOR    PIC X.
+           05  CALC-IN-NUM-2       PIC S9(7)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+
+      *Une ligne de compte-rendu (en-tête, détail ou total)
+       FD  CALC-REPORT-FILE.
+       01  CALC-OUT-RECORD         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *Variables de pilotage des fichiers en entrée et en sortie
+       01  WS-IN-STATUS        PIC XX.
+       01  WS-OUT-STATUS       PIC XX.
+       01  WS-IN-EOF           PIC X            VALUE 'N'.
+           88  WS-IN-EOF-YES                VALUE 'Y'.
+
+      *Variables utilisées pour exécuter chaque calcul, à l'identique
+      *    de calcul.cbl
+       01  WS-OPERATOR         PIC X.
+       01  WS-RESULT           PIC S9(12)v99.
+       01  WS-VISUAL-NUM-1     PIC Z(6)9.99.
+       01  WS-VISUAL-NUM-2     PIC Z(6)9.99.
+       01  WS-VISUAL-RESULT    PIC Z(11)9.99.
+
+      *Signe affiché devant chaque nombre ; les images ci-dessus ne
+      *    comportent pas de signe, celui-ci doit donc être recalculé
+      *    et préfixé à la main, à l'identique de calcul.cbl
+       01  WS-VISUAL-SIGN-1        PIC X.
+       01  WS-VISUAL-SIGN-2        PIC X.
+       01  WS-VISUAL-SIGN-RESULT   PIC X.
+
+      *Variables de comptage pour le total de fin de compte-rendu
+       01  WS-LINE-COUNT       PIC 9(6)         VALUE 0.
+       01  WS-ERROR-COUNT      PIC 9(6)         VALUE 0.
+       01  WS-VISUAL-COUNT     PIC Z(5)9.
+       01  WS-RUN-DATE         PIC 9(8).
+       01  WS-VISUAL-DATE      PIC 9999/99/99.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT CALC-INPUT-FILE
+
+      *Condition vérifiant que le fichier d'entrée a pu être ouvert,
+      *    afin de ne pas abandonner le traitement batch sur un abend
+      *    illisible si CALCIN est absent, mal nommé ou illisible
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture CALCIN, code statut "
+                   WS-IN-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CALC-REPORT-FILE
+
+      *Condition vérifiant que le fichier de compte-rendu a pu être
+      *    créé
+           IF WS-OUT-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture CALCOUT, code statut "
+                   WS-OUT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      *Paragraphe permettant d'imprimer l'en-tête du compte-rendu
+           PERFORM 0100-WRITE-HEADER THRU 0100-WRITE-HEADER-END
+
+      *Boucle permettant de traiter chaque calcul du fichier d'entrée
+      *    jusqu'à la fin de fichier
+           PERFORM UNTIL WS-IN-EOF-YES
+
+               READ CALC-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-IN-EOF
+                   NOT AT END
+
+      *Paragraphe permettant de traiter un calcul et d'en écrire le
+      *    résultat dans le compte-rendu
+                       PERFORM 0200-PROCESS-RECORD
+                           THRU 0200-PROCESS-RECORD-END
+
+               END-READ
+
+           END-PERFORM
+
+      *Paragraphe permettant d'imprimer le total de fin de compte-rendu
+           PERFORM 0300-WRITE-TRAILER THRU 0300-WRITE-TRAILER-END
+
+           CLOSE CALC-INPUT-FILE
+           CLOSE CALC-REPORT-FILE
+           STOP RUN.
+
+      ******************************************************************
+
+      *Paragraphe permettant d'imprimer l'en-tête du compte-rendu avec
+      *    la date d'exécution du traitement batch
+       0100-WRITE-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-VISUAL-DATE
+
+           MOVE SPACES TO CALC-OUT-RECORD
+           STRING
+               "Compte-rendu calcul batch - " DELIMITED BY SIZE
+               WS-VISUAL-DATE DELIMITED BY SIZE
+               INTO CALC-OUT-RECORD
+           END-STRING
+           WRITE CALC-OUT-RECORD
+
+           MOVE ALL "-" TO CALC-OUT-RECORD
+           WRITE CALC-OUT-RECORD
+       .
+
+       0100-WRITE-HEADER-END.
+           EXIT
+       .
+
+      *Paragraphe permettant de traiter un calcul et d'écrire la ligne
+      *    de résultat correspondante dans le compte-rendu
+       0200-PROCESS-RECORD.
+           ADD 1 TO WS-LINE-COUNT
+
+           MOVE CALC-IN-OPERATOR TO WS-OPERATOR
+           MOVE CALC-IN-NUM-1 TO WS-VISUAL-NUM-1
+           MOVE CALC-IN-NUM-2 TO WS-VISUAL-NUM-2
+
+      *Paragraphe construisant, dans WS-VISUAL-SIGN-1/2, le signe à
+      *    afficher devant chaque nombre, celui-ci n'étant pas compris
+      *    dans leurs images Z(6)9.99
+           PERFORM 0205-SET-VISUAL-SIGNS THRU 0205-SET-VISUAL-SIGNS-END
+
+      *Condition vérifiant la division par 0 et un opérateur reconnu
+           IF WS-OPERATOR = "/" AND CALC-IN-NUM-2 = 0
+
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE SPACES TO CALC-OUT-RECORD
+               STRING
+                   FUNCTION TRIM(WS-VISUAL-SIGN-1)
+                       FUNCTION TRIM(WS-VISUAL-NUM-1) DELIMITED BY SIZE
+                   " " WS-OPERATOR " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VISUAL-SIGN-2)
+                       FUNCTION TRIM(WS-VISUAL-NUM-2) DELIMITED BY SIZE
+                   " : pas de division par 0" DELIMITED BY SIZE
+                   INTO CALC-OUT-RECORD
+               END-STRING
+               WRITE CALC-OUT-RECORD
+
+           ELSE IF WS-OPERATOR NOT = "+" AND WS-OPERATOR NOT = "-"
+               AND WS-OPERATOR NOT = "x" AND WS-OPERATOR NOT = "/"
+               AND WS-OPERATOR NOT = "^"
+
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE SPACES TO CALC-OUT-RECORD
+               STRING
+                   FUNCTION TRIM(WS-VISUAL-SIGN-1)
+                       FUNCTION TRIM(WS-VISUAL-NUM-1) DELIMITED BY SIZE
+                   " " WS-OPERATOR " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VISUAL-SIGN-2)
+                       FUNCTION TRIM(WS-VISUAL-NUM-2) DELIMITED BY SIZE
+                   " : opérateur inconnu" DELIMITED BY SIZE
+                   INTO CALC-OUT-RECORD
+               END-STRING
+               WRITE CALC-OUT-RECORD
+
+           ELSE
+
+      *Paragraphe permettant d'effectuer le calcul demandé
+               PERFORM 0210-CALCUL THRU 0210-CALCUL-END
+
+               MOVE WS-RESULT TO WS-VISUAL-RESULT
+               IF WS-RESULT < 0
+                   MOVE "-" TO WS-VISUAL-SIGN-RESULT
+               ELSE
+                   MOVE SPACE TO WS-VISUAL-SIGN-RESULT
+               END-IF
+
+               MOVE SPACES TO CALC-OUT-RECORD
+               STRING
+                   FUNCTION TRIM(WS-VISUAL-SIGN-1)
+                       FUNCTION TRIM(WS-VISUAL-NUM-1) DELIMITED BY SIZE
+                   " " WS-OPERATOR " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VISUAL-SIGN-2)
+                       FUNCTION TRIM(WS-VISUAL-NUM-2) DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VISUAL-SIGN-RESULT)
+                       FUNCTION TRIM(WS-VISUAL-RESULT) DELIMITED BY SIZE
+                   INTO CALC-OUT-RECORD
+               END-STRING
+               WRITE CALC-OUT-RECORD
+
+           END-IF
+       .
+
+       0200-PROCESS-RECORD-END.
+           EXIT
+       .
+
+      *Paragraphe calculant le signe à afficher devant chaque nombre
+      *    en entrée, les images Z(6)9.99 de WS-VISUAL-NUM-1/2 ne
+      *    comportant pas de signe
+       0205-SET-VISUAL-SIGNS.
+           IF CALC-IN-NUM-1 < 0
+               MOVE "-" TO WS-VISUAL-SIGN-1
+           ELSE
+               MOVE SPACE TO WS-VISUAL-SIGN-1
+           END-IF
+
+           IF CALC-IN-NUM-2 < 0
+               MOVE "-" TO WS-VISUAL-SIGN-2
+           ELSE
+               MOVE SPACE TO WS-VISUAL-SIGN-2
+           END-IF
+       .
+
+       0205-SET-VISUAL-SIGNS-END.
+           EXIT
+       .
+
+      *Paragraphe permettant le calcul, à l'identique de 0600-CALCUL
+      *    dans calcul.cbl
+       0210-CALCUL.
+           EVALUATE WS-OPERATOR
+
+               WHEN "+"
+                  ADD CALC-IN-NUM-1 CALC-IN-NUM-2 GIVING WS-RESULT
+
+               WHEN "-"
+                  SUBTRACT CALC-IN-NUM-2 FROM CALC-IN-NUM-1
+                      GIVING WS-RESULT
+
+               WHEN "x"
+                  MULTIPLY CALC-IN-NUM-1 BY CALC-IN-NUM-2
+                      GIVING WS-RESULT
+
+               WHEN "/"
+                  DIVIDE CALC-IN-NUM-1 BY CALC-IN-NUM-2
+                      GIVING WS-RESULT
+
+               WHEN "^"
+                  COMPUTE WS-RESULT = CALC-IN-NUM-1 ** CALC-IN-NUM-2
+
+           END-EVALUATE
+       .
+
+       0210-CALCUL-END.
+           EXIT
+       .
+
+      *Paragraphe permettant d'imprimer le total de fin de compte-rendu
+       0300-WRITE-TRAILER.
+           MOVE WS-LINE-COUNT TO WS-VISUAL-COUNT
+           MOVE ALL "-" TO CALC-OUT-RECORD
+           WRITE CALC-OUT-RECORD
+
+           MOVE SPACES TO CALC-OUT-RECORD
+           STRING
+               FUNCTION TRIM(WS-VISUAL-COUNT) DELIMITED BY SIZE
+               " calcul(s) traité(s), " DELIMITED BY SIZE
+               INTO CALC-OUT-RECORD
+           END-STRING
+           MOVE WS-ERROR-COUNT TO WS-VISUAL-COUNT
+           STRING
+               FUNCTION TRIM(CALC-OUT-RECORD) DELIMITED BY SIZE
+               FUNCTION TRIM(WS-VISUAL-COUNT) DELIMITED BY SIZE
+               " en erreur" DELIMITED BY SIZE
+               INTO CALC-OUT-RECORD
+           END-STRING
+           WRITE CALC-OUT-RECORD
+       .
+
+       0300-WRITE-TRAILER-END.
+           EXIT
+       .
